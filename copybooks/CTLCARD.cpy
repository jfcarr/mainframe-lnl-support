@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPYBOOK:  CTLCARD                                            *
+      * DESC:      CONTROL-CARD LAYOUT FOR THE HELLO INSTALLATION-    *
+      *            VERIFICATION PROGRAM.  READ FROM CARDIN (OR        *
+      *            COB.SYSIN WHEN CARDIN IS NOT SUPPLIED) SO THE JOB  *
+      *            CAN BE RE-PURPOSED WITHOUT A RECOMPILE.            *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-09  JCF  ORIGINAL COPYBOOK.                         *
+      *   2026-08-09  JCF  ADDED CTL-JOBID SO THE JOB NAME STAMPED ON *
+      *                    SYSPRINT/AUDITLOG CAN BE SUPPLIED AT RUN   *
+      *                    TIME INSTEAD OF BEING COMPILED IN.         *
+      ******************************************************************
+000100 01  CTL-CARD.
+000200     05  CTL-MESSAGE-TEXT           PIC X(40).
+000300     05  CTL-AS-OF-DATE             PIC X(08).
+000350     05  CTL-JOBID                  PIC X(08).
+000400     05  FILLER                     PIC X(04).
