@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK:  AUDITREC                                           *
+      * DESC:      RECORD LAYOUT FOR THE SYS2.HELLO.AUDITLOG VSAM     *
+      *            KSDS.  ONE RECORD IS WRITTEN EVERY TIME HELLO      *
+      *            RUNS SO THE MONTHLY ENVIRONMENT-HEALTH REPORT CAN  *
+      *            PROVE THE COBOL SUBSYSTEM WAS VERIFIED EACH        *
+      *            BUSINESS DAY WITHOUT HAND-CHECKING JOB LOGS.       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-09  JCF  ORIGINAL COPYBOOK.                         *
+      ******************************************************************
+000100 01  AUDIT-RECORD.
+000200     05  AUD-KEY.
+000300         10  AUD-JOBNAME            PIC X(08).
+000400         10  AUD-RUN-DATE           PIC X(08).
+000500         10  AUD-RUN-TIME           PIC X(08).
+000600     05  AUD-RETURN-CODE            PIC 9(04).
