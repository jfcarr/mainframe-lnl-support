@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK:  HELLOMSG                                           *
+      * DESC:      SHARED MESSAGE RECORD LAYOUT FOR INSTALLATION-     *
+      *            VERIFICATION AND OTHER SMALL UTILITY PROGRAMS.     *
+      *            CARRIES THE MESSAGE TEXT, THE RUN TIMESTAMP AND    *
+      *            THE OWNING JOB-ID SO EVERY PROGRAM THAT DISPLAYS   *
+      *            OR PRINTS A VERIFICATION MESSAGE USES ONE COMMON   *
+      *            LAYOUT INSTEAD OF REDEFINING ITS OWN.               *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-09  JCF  ORIGINAL COPYBOOK, PULLED OUT OF HELLO'S    *
+      *                    WORKING-STORAGE.                           *
+      ******************************************************************
+000100 01  HELLO-MESSAGE.
+000200     05  HMSG-JOBID                 PIC X(08).
+000300     05  HMSG-TIMESTAMP.
+000400         10  HMSG-DATE              PIC X(08).
+000500         10  HMSG-TIME              PIC X(08).
+000600     05  HMSG-TEXT                  PIC X(40).
