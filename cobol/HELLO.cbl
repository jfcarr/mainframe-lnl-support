@@ -0,0 +1,330 @@
+      ******************************************************************
+      * PROGRAM:    HELLO                                             *
+      * AUTHOR:     J CARR                                            *
+      * INSTALLATION: SYS2 SYSTEMS PROGRAMMING                        *
+      * DATE-WRITTEN: UNKNOWN                                         *
+      * DESC:       INSTALLATION-VERIFICATION SUITE RUN BY             *
+      *             TESTCOB/HELOWRLD.  PROVES THE RUNTIME FACILITIES  *
+      *             PRODUCTION PROGRAMS DEPEND ON -- CONSOLE DISPLAY,  *
+      *             SYSPRINT, SEQUENTIAL FILE OPEN/CLOSE AND A CALL'D  *
+      *             SUBPROGRAM -- AND REPORTS PASS/FAIL FOR EACH.      *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-09  JCF  REPLACED HARDCODED HELLO-CONST LITERAL     *
+      *                    WITH A CONTROL-CARD READ FROM CARDIN SO    *
+      *                    THE MESSAGE AND AS-OF DATE CAN BE SUPPLIED *
+      *                    AT RUN TIME INSTEAD OF AT COMPILE TIME.    *
+      *   2026-08-09  JCF  ADDED A FORMATTED SYSPRINT RECORD SO THE   *
+      *                    MESSAGE, JOB NAME, RUN DATE/TIME AND       *
+      *                    COMPLETION STATUS ARE KEPT ON A PERMANENT  *
+      *                    PRINTED LISTING, NOT JUST THE CONSOLE.     *
+      *   2026-08-09  JCF  ADDED OPCNSL AND SECNSL CONSOLE MNEMONICS  *
+      *                    SO OPERATIONS-CLASS AND SECURITY-RELEVANT  *
+      *                    MESSAGES CAN BE ROUTED SEPARATELY FROM THE *
+      *                    GENERAL CNSL CONSOLE AS MORE MESSAGES ARE  *
+      *                    ADDED TO THIS PROGRAM.                     *
+      *   2026-08-09  JCF  MOVED THE MESSAGE/TIMESTAMP/JOB-ID FIELDS  *
+      *                    INTO THE SHARED HELLOMSG COPYBOOK SO OTHER *
+      *                    UTILITY PROGRAMS CAN REUSE THE SAME LAYOUT.*
+      *   2026-08-09  JCF  ADDED A WRITE TO THE AUDITLOG VSAM KSDS SO *
+      *                    EVERY RUN LEAVES A PERMANENT AUDIT TRAIL   *
+      *                    OF JOB NAME, RUN DATE/TIME AND RETURN CODE.*
+      *   2026-08-09  JCF  NOW ACCEPTS THE ACTUAL RUN DATE (4-DIGIT   *
+      *                    YEAR) AND TIME OF DAY AND STAMPS BOTH THE  *
+      *                    CONSOLE MESSAGE AND THE SYSPRINT LINE WITH *
+      *                    THEM, INSTEAD OF THE CALLER-SUPPLIED       *
+      *                    AS-OF DATE FROM THE CONTROL CARD.          *
+      *   2026-08-09  JCF  EXPANDED FROM A SINGLE DISPLAY-AND-STOP    *
+      *                    INTO A MULTI-CASE SUITE: CONSOLE DISPLAY,  *
+      *                    SYSPRINT WRITE, A TESTFILE OPEN/CLOSE      *
+      *                    CHECK AND A CALL TO HELOSUB, EACH          *
+      *                    REPORTING ITS OWN PASS/FAIL.               *
+      *   2026-08-09  JCF  NOW ACCEPTS A PARM FROM THE EXEC STATEMENT *
+      *                    AND VALIDATES IT IS PRESENT AND NON-BLANK  *
+      *                    BEFORE RUNNING THE SUITE; A MISSING OR     *
+      *                    BLANK PARM FAILS THE RUN WITH RC=4 AND A   *
+      *                    CONSOLE MESSAGE INSTEAD OF THE HARDCODED   *
+      *                    'HELLO, WORLD' LITERAL.                    *
+      *   2026-08-09  JCF  THE TEST SUITE NOW ONLY RUNS WHEN SYSPRINT *
+      *                    OPENS CLEAN; A FAILED OPEN SKIPS DIRECTLY  *
+      *                    TO THE AUDIT-RECORD WRITE WITH RC=8 AND A  *
+      *                    CONSOLE MESSAGE, THE SAME WAY AUDITLOG'S   *
+      *                    OPEN FAILURE IS ALREADY HANDLED.           *
+      *   2026-08-09  JCF  ADDED CTL-JOBID SO THE CONTROL CARD CAN    *
+      *                    OVERRIDE THE DEFAULT JOB NAME INSTEAD OF   *
+      *                    EVERY RUN BEING STAMPED 'TESTCOB'.  THE    *
+      *                    CONTROL-CARD AS-OF DATE IS NOW ALSO        *
+      *                    DISPLAYED UPON OPCNSL INSTEAD OF BEING     *
+      *                    PARSED AND DISCARDED.  THE AUDITLOG        *
+      *                    INVALID KEY HANDLER NO LONGER OVERWRITES   *
+      *                    THE RUNTIME'S OWN FILE STATUS CODE.        *
+      ******************************************************************
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  'HELLO'.
+000030 AUTHOR.  J CARR.
+000040 INSTALLATION.  SYS2 SYSTEMS PROGRAMMING.
+000050 DATE-WRITTEN.  UNKNOWN.
+000060 DATE-COMPILED.
+000070 ENVIRONMENT DIVISION.
+000080 CONFIGURATION SECTION.
+000090 SOURCE-COMPUTER.  IBM-360.
+000100 OBJECT-COMPUTER.  IBM-360.
+000110 SPECIAL-NAMES.
+000120     CONSOLE IS CNSL
+000130     C01 IS OPCNSL
+000140     C02 IS SECNSL.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT OPTIONAL CARDIN ASSIGN TO CARDIN
+000180         ORGANIZATION IS SEQUENTIAL.
+000190     SELECT SYSPRINT ASSIGN TO SYSPRINT
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS IS WS-SYSPRINT-STATUS.
+000220     SELECT TESTFILE ASSIGN TO TESTFILE
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS IS WS-TESTFILE-STATUS.
+000250     SELECT AUDITLOG ASSIGN TO AUDITLOG
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS AUD-KEY
+000290         FILE STATUS IS WS-AUDITLOG-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CARDIN
+000330     LABEL RECORDS ARE OMITTED
+000340     RECORD CONTAINS 60 CHARACTERS.
+000350 COPY CTLCARD.
+000360 FD  SYSPRINT
+000370     LABEL RECORDS ARE OMITTED
+000380     RECORD CONTAINS 80 CHARACTERS.
+000390 01  PRINT-LINE.
+000400     05  PL-JOBNAME             PIC X(08).
+000410     05  FILLER                 PIC X(02) VALUE SPACES.
+000420     05  PL-RUN-DATE            PIC X(08).
+000430     05  FILLER                 PIC X(02) VALUE SPACES.
+000440     05  PL-RUN-TIME            PIC X(08).
+000450     05  FILLER                 PIC X(02) VALUE SPACES.
+000460     05  PL-STATUS              PIC X(08).
+000470     05  FILLER                 PIC X(02) VALUE SPACES.
+000480     05  PL-MESSAGE             PIC X(40).
+000490 FD  TESTFILE
+000500     LABEL RECORDS ARE OMITTED
+000510     RECORD CONTAINS 20 CHARACTERS.
+000520 01  TESTFILE-RECORD            PIC X(20).
+000530 FD  AUDITLOG
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY AUDITREC.
+000560 WORKING-STORAGE SECTION.
+000570 COPY HELLOMSG.
+000580 77  WS-AS-OF-DATE              PIC X(08)
+000590                                VALUE SPACES.
+000600 77  WS-COMPLETION-STATUS       PIC X(08) VALUE 'COMPLETE'.
+000610 77  WS-CARDIN-EOF-SW           PIC X(01) VALUE 'N'.
+000620     88  CARDIN-EOF                       VALUE 'Y'.
+000630 77  WS-AUDITLOG-STATUS         PIC X(02) VALUE SPACES.
+000640 77  WS-RUN-DATE-YYYYMMDD       PIC 9(08).
+000650 77  WS-RUN-TIME-HHMMSSSS       PIC 9(08).
+000660 77  WS-SYSPRINT-STATUS         PIC X(02) VALUE SPACES.
+000670 77  WS-TESTFILE-STATUS         PIC X(02) VALUE SPACES.
+000680 77  WS-SUBRTN-STATUS           PIC X(01) VALUE 'F'.
+000690 77  WS-TEST-NAME               PIC X(20) VALUE SPACES.
+000700 77  WS-TEST-RESULT             PIC X(04) VALUE SPACES.
+000710 77  WS-TEST-CONSOLE-RESULT     PIC X(04) VALUE SPACES.
+000720 77  WS-TEST-SYSPRINT-RESULT    PIC X(04) VALUE SPACES.
+000730 77  WS-TEST-FILE-RESULT        PIC X(04) VALUE SPACES.
+000740 77  WS-TEST-CALL-RESULT        PIC X(04) VALUE SPACES.
+000750 77  WS-PARM-VALID-SW           PIC X(01) VALUE 'Y'.
+000760     88  PARM-VALID                       VALUE 'Y'.
+000770     88  PARM-INVALID                     VALUE 'N'.
+000780 77  WS-PARM-USE-LEN            PIC S9(4) COMP VALUE ZERO.
+000790 LINKAGE SECTION.
+000800 01  LS-PARM-AREA.
+000810     05  LS-PARM-LEN            PIC S9(4) COMP.
+000820     05  LS-PARM-TEXT           PIC X(80).
+000830 PROCEDURE DIVISION USING LS-PARM-AREA.
+000840 0000-MAINLINE.
+000850     MOVE 'TESTCOB' TO HMSG-JOBID.
+000860     MOVE 'HELLO, WORLD' TO HMSG-TEXT.
+000870     PERFORM 0050-VALIDATE-PARM
+000880         THRU 0050-VALIDATE-PARM-EXIT.
+000890     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+000900     ACCEPT WS-RUN-TIME-HHMMSSSS FROM TIME.
+000910     MOVE WS-RUN-DATE-YYYYMMDD TO HMSG-DATE.
+000920     MOVE WS-RUN-TIME-HHMMSSSS TO HMSG-TIME.
+000930     PERFORM 0100-READ-CONTROL-CARD
+000940         THRU 0100-READ-CONTROL-CARD-EXIT.
+000950     OPEN OUTPUT SYSPRINT.
+000960     IF WS-SYSPRINT-STATUS = '00'
+000970         PERFORM 1000-TEST-CONSOLE
+000980             THRU 1000-TEST-CONSOLE-EXIT
+000990         PERFORM 2000-TEST-SYSPRINT
+001000             THRU 2000-TEST-SYSPRINT-EXIT
+001010         PERFORM 3000-TEST-FILE
+001020             THRU 3000-TEST-FILE-EXIT
+001030         PERFORM 4000-TEST-CALL
+001040             THRU 4000-TEST-CALL-EXIT
+001050         PERFORM 9000-SUMMARY
+001060             THRU 9000-SUMMARY-EXIT
+001070     ELSE
+001080         DISPLAY 'SYSPRINT OPEN FAILED, STATUS='
+001090             WS-SYSPRINT-STATUS UPON OPCNSL
+001100         MOVE 8 TO RETURN-CODE.
+001110     CLOSE SYSPRINT.
+001120     PERFORM 0300-WRITE-AUDIT-RECORD
+001130         THRU 0300-WRITE-AUDIT-RECORD-EXIT.
+001140     STOP RUN.
+001150 0050-VALIDATE-PARM.
+001160     IF LS-PARM-LEN = ZERO
+001170         MOVE 'N' TO WS-PARM-VALID-SW
+001180         GO TO 0050-VALIDATE-PARM-FAIL.
+001190     IF LS-PARM-LEN > 80
+001200         MOVE 80 TO WS-PARM-USE-LEN
+001210     ELSE
+001220         MOVE LS-PARM-LEN TO WS-PARM-USE-LEN.
+001230     IF LS-PARM-TEXT(1:WS-PARM-USE-LEN) = SPACES
+001240         MOVE 'N' TO WS-PARM-VALID-SW
+001250         GO TO 0050-VALIDATE-PARM-FAIL.
+001260     MOVE LS-PARM-TEXT(1:WS-PARM-USE-LEN) TO HMSG-TEXT.
+001270     GO TO 0050-VALIDATE-PARM-EXIT.
+001280 0050-VALIDATE-PARM-FAIL.
+001290     DISPLAY 'HELLO: REQUIRED PARM IS MISSING OR BLANK, RC=4'
+001300         UPON OPCNSL.
+001310 0050-VALIDATE-PARM-EXIT.
+001320     EXIT.
+001330 0100-READ-CONTROL-CARD.
+001340     OPEN INPUT CARDIN.
+001350     READ CARDIN
+001360         AT END
+001370             SET CARDIN-EOF TO TRUE
+001380             GO TO 0100-READ-CONTROL-CARD-EXIT.
+001390     IF PARM-INVALID
+001400         IF CTL-MESSAGE-TEXT NOT = SPACES
+001410             MOVE CTL-MESSAGE-TEXT TO HMSG-TEXT.
+001420     IF CTL-JOBID NOT = SPACES
+001430         MOVE CTL-JOBID TO HMSG-JOBID.
+001440     MOVE CTL-AS-OF-DATE TO WS-AS-OF-DATE.
+001450     IF WS-AS-OF-DATE NOT = SPACES
+001460         DISPLAY 'CONTROL CARD AS-OF DATE.....' WS-AS-OF-DATE
+001470             UPON OPCNSL.
+001480 0100-READ-CONTROL-CARD-EXIT.
+001490     CLOSE CARDIN.
+001500     EXIT.
+001510 1000-TEST-CONSOLE.
+001520     DISPLAY HMSG-TEXT ' ' HMSG-DATE ' ' HMSG-TIME UPON CNSL.
+001530     MOVE 'PASS' TO WS-TEST-CONSOLE-RESULT.
+001540     MOVE WS-TEST-CONSOLE-RESULT TO WS-TEST-RESULT.
+001550     MOVE 'CONSOLE DISPLAY TEST' TO WS-TEST-NAME.
+001560     PERFORM 8000-PRINT-RESULT-LINE
+001570         THRU 8000-PRINT-RESULT-LINE-EXIT.
+001580 1000-TEST-CONSOLE-EXIT.
+001590     EXIT.
+001600 2000-TEST-SYSPRINT.
+001610     MOVE HMSG-JOBID TO PL-JOBNAME.
+001620     MOVE HMSG-DATE TO PL-RUN-DATE.
+001630     MOVE HMSG-TIME TO PL-RUN-TIME.
+001640     MOVE 'TEST' TO PL-STATUS.
+001650     MOVE HMSG-TEXT TO PL-MESSAGE.
+001660     WRITE PRINT-LINE.
+001670     IF WS-SYSPRINT-STATUS = '00'
+001680         MOVE 'PASS' TO WS-TEST-SYSPRINT-RESULT
+001690     ELSE
+001700         MOVE 'FAIL' TO WS-TEST-SYSPRINT-RESULT.
+001710     MOVE WS-TEST-SYSPRINT-RESULT TO WS-TEST-RESULT.
+001720     MOVE 'SYSPRINT WRITE TEST' TO WS-TEST-NAME.
+001730     PERFORM 8000-PRINT-RESULT-LINE
+001740         THRU 8000-PRINT-RESULT-LINE-EXIT.
+001750 2000-TEST-SYSPRINT-EXIT.
+001760     EXIT.
+001770 3000-TEST-FILE.
+001780     OPEN OUTPUT TESTFILE.
+001790     IF WS-TESTFILE-STATUS NOT = '00'
+001800         MOVE 'FAIL' TO WS-TEST-FILE-RESULT
+001810         GO TO 3000-TEST-FILE-REPORT.
+001820     MOVE 'FILE OPEN/CLOSE OK' TO TESTFILE-RECORD.
+001830     WRITE TESTFILE-RECORD.
+001840     CLOSE TESTFILE.
+001850     IF WS-TESTFILE-STATUS = '00'
+001860         MOVE 'PASS' TO WS-TEST-FILE-RESULT
+001870     ELSE
+001880         MOVE 'FAIL' TO WS-TEST-FILE-RESULT.
+001890 3000-TEST-FILE-REPORT.
+001900     MOVE WS-TEST-FILE-RESULT TO WS-TEST-RESULT.
+001910     MOVE 'FILE OPEN/CLOSE TEST' TO WS-TEST-NAME.
+001920     PERFORM 8000-PRINT-RESULT-LINE
+001930         THRU 8000-PRINT-RESULT-LINE-EXIT.
+001940 3000-TEST-FILE-EXIT.
+001950     EXIT.
+001960 4000-TEST-CALL.
+001970     MOVE 'F' TO WS-SUBRTN-STATUS.
+001980     CALL 'HELOSUB' USING WS-SUBRTN-STATUS.
+001990     IF WS-SUBRTN-STATUS = 'S'
+002000         MOVE 'PASS' TO WS-TEST-CALL-RESULT
+002010     ELSE
+002020         MOVE 'FAIL' TO WS-TEST-CALL-RESULT.
+002030     MOVE WS-TEST-CALL-RESULT TO WS-TEST-RESULT.
+002040     MOVE 'SUBPROGRAM CALL TEST' TO WS-TEST-NAME.
+002050     PERFORM 8000-PRINT-RESULT-LINE
+002060         THRU 8000-PRINT-RESULT-LINE-EXIT.
+002070 4000-TEST-CALL-EXIT.
+002080     EXIT.
+002090 8000-PRINT-RESULT-LINE.
+002100     MOVE HMSG-JOBID TO PL-JOBNAME.
+002110     MOVE HMSG-DATE TO PL-RUN-DATE.
+002120     MOVE HMSG-TIME TO PL-RUN-TIME.
+002130     MOVE WS-TEST-RESULT TO PL-STATUS.
+002140     MOVE WS-TEST-NAME TO PL-MESSAGE.
+002150     WRITE PRINT-LINE.
+002160 8000-PRINT-RESULT-LINE-EXIT.
+002170     EXIT.
+002180 9000-SUMMARY.
+002190     IF WS-TEST-CONSOLE-RESULT = 'PASS'
+002200         AND WS-TEST-SYSPRINT-RESULT = 'PASS'
+002210         AND WS-TEST-FILE-RESULT = 'PASS'
+002220         AND WS-TEST-CALL-RESULT = 'PASS'
+002230             MOVE 'COMPLETE' TO WS-COMPLETION-STATUS
+002240             MOVE 0 TO RETURN-CODE
+002250     ELSE
+002260             MOVE 'FAILED  ' TO WS-COMPLETION-STATUS
+002270             MOVE 8 TO RETURN-CODE.
+002280     IF PARM-INVALID
+002290         MOVE 'FAILED  ' TO WS-COMPLETION-STATUS
+002300         MOVE 4 TO RETURN-CODE.
+002310     DISPLAY 'TESTCOB SUITE RESULT.......' WS-COMPLETION-STATUS
+002320         UPON OPCNSL.
+002330     DISPLAY 'CONSOLE DISPLAY TEST........' WS-TEST-CONSOLE-RESULT
+002340         UPON OPCNSL.
+002350     DISPLAY 'SYSPRINT WRITE TEST.........'
+002360         WS-TEST-SYSPRINT-RESULT UPON OPCNSL.
+002370     DISPLAY 'FILE OPEN/CLOSE TEST........' WS-TEST-FILE-RESULT
+002380         UPON OPCNSL.
+002390     DISPLAY 'SUBPROGRAM CALL TEST........' WS-TEST-CALL-RESULT
+002400         UPON OPCNSL.
+002410     MOVE HMSG-JOBID TO PL-JOBNAME.
+002420     MOVE HMSG-DATE TO PL-RUN-DATE.
+002430     MOVE HMSG-TIME TO PL-RUN-TIME.
+002440     MOVE WS-COMPLETION-STATUS TO PL-STATUS.
+002450     MOVE 'INSTALLATION VERIFICATION SUMMARY' TO PL-MESSAGE.
+002460     WRITE PRINT-LINE.
+002470 9000-SUMMARY-EXIT.
+002480     EXIT.
+002490 0300-WRITE-AUDIT-RECORD.
+002500     MOVE HMSG-JOBID  TO AUD-JOBNAME.
+002510     MOVE HMSG-DATE   TO AUD-RUN-DATE.
+002520     MOVE HMSG-TIME   TO AUD-RUN-TIME.
+002530     MOVE RETURN-CODE TO AUD-RETURN-CODE.
+002540     OPEN I-O AUDITLOG.
+002550     IF WS-AUDITLOG-STATUS NOT = '00'
+002560         DISPLAY 'AUDITLOG OPEN FAILED, STATUS='
+002570             WS-AUDITLOG-STATUS UPON SECNSL
+002580         MOVE 8 TO RETURN-CODE
+002590         GO TO 0300-WRITE-AUDIT-RECORD-EXIT.
+002600     WRITE AUDIT-RECORD
+002610         INVALID KEY
+002620             CONTINUE.
+002630     IF WS-AUDITLOG-STATUS NOT = '00'
+002640         DISPLAY 'AUDITLOG WRITE FAILED, STATUS='
+002650             WS-AUDITLOG-STATUS UPON SECNSL
+002660         MOVE 8 TO RETURN-CODE.
+002670 0300-WRITE-AUDIT-RECORD-EXIT.
+002680     CLOSE AUDITLOG.
+002690     EXIT.
