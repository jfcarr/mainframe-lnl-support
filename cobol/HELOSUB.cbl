@@ -0,0 +1,32 @@
+      ******************************************************************
+      * PROGRAM:    HELOSUB                                           *
+      * AUTHOR:     J CARR                                            *
+      * INSTALLATION: SYS2 SYSTEMS PROGRAMMING                        *
+      * DATE-WRITTEN: 2026-08-09                                      *
+      * DESC:       TRIVIAL CALLABLE SUBPROGRAM USED BY HELLO'S       *
+      *             INSTALLATION-VERIFICATION SUITE TO PROVE THE      *
+      *             RUNTIME CAN RESOLVE AND EXECUTE A CALL'D          *
+      *             SUBPROGRAM.  SETS THE PASSED STATUS FLAG TO 'S'   *
+      *             AND RETURNS.                                      *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-09  JCF  ORIGINAL PROGRAM.                          *
+      ******************************************************************
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  'HELOSUB'.
+000030 AUTHOR.  J CARR.
+000040 INSTALLATION.  SYS2 SYSTEMS PROGRAMMING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070 ENVIRONMENT DIVISION.
+000080 CONFIGURATION SECTION.
+000090 SOURCE-COMPUTER.  IBM-360.
+000100 OBJECT-COMPUTER.  IBM-360.
+000110 DATA DIVISION.
+000120 WORKING-STORAGE SECTION.
+000130 LINKAGE SECTION.
+000140 01  LS-SUBRTN-STATUS           PIC X(01).
+000150 PROCEDURE DIVISION USING LS-SUBRTN-STATUS.
+000160 0000-MAINLINE.
+000170     MOVE 'S' TO LS-SUBRTN-STATUS.
+000180     GOBACK.
