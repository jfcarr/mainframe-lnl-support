@@ -0,0 +1,114 @@
+//TESTCOB JOB  (SETUP),
+//             'TEST COBOL',
+//             CLASS=A,
+//             MSGCLASS=H,
+//             MSGLEVEL=(1,1)
+//********************************************************************
+//*
+//* NAME: SYS2.JCLLIB(TESTCOB)
+//*
+//* DESC: TEST COBOL INSTALLATION
+//*
+//* RESTART: TO RERUN EXECUTION ALONE AFTER A GO-STEP ABEND, RESUBMIT
+//*          WITH RESTART=GO ADDED TO THE JOB STATEMENT.  COB, COBSUB
+//*          AND LKED DO NOT NEED TO RUN AGAIN BECAUSE THE LOAD MODULE
+//*          PRODUCED BY LKED IS KEPT IN SYS2.LOADLIB, NOT A TEMPORARY
+//*          DATASET.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  JCF  HELOWRLD NOW COMPILES HELLO FROM SYS2.COBOL.
+//*                    SOURCE(HELLO) INSTEAD OF INLINE COB.SYSIN SO
+//*                    THE CONTROL-CARD DRIVEN MESSAGE CAN BE CHANGED
+//*                    WITHOUT A JCL EDIT.  CARDIN DD ADDED TO THE GO
+//*                    STEP TO SUPPLY THE MESSAGE/AS-OF-DATE CARD.
+//*   2026-08-09  JCF  ADDED NOTIFY STEP.  IT RUNS ONLY WHEN A PRIOR
+//*                    STEP FAILED AND DROPS AN ALERT RECORD INTO THE
+//*                    OPERATIONS DISTRIBUTION DATASET SO A BAD
+//*                    COMPILE, LINK-EDIT OR EXECUTION DOES NOT GO
+//*                    UNNOTICED.
+//*   2026-08-09  JCF  REPLACED THE BUNDLED COBUCLG PROC WITH
+//*                    DISCRETE COB/LKED/GO STEPS SO OPERATIONS CAN
+//*                    RESTART AT GO ALONE INSTEAD OF RECOMPILING.
+//*   2026-08-09  JCF  ADDED GO.AUDITLOG DD FOR THE VSAM AUDIT-TRAIL
+//*                    RECORD HELLO NOW WRITES ON EVERY RUN.  THE
+//*                    CLUSTER ITSELF IS DEFINED ONCE BY
+//*                    SYS2.JCLLIB(DEFAUDIT), NOT BY THIS JOB.
+//*   2026-08-09  JCF  ADDED COBSUB TO COMPILE HELOSUB, THE
+//*                    SUBPROGRAM HELLO'S SUBPROGRAM-CALL TEST CASE
+//*                    CALLS, AND BOUND IT INTO THE SAME LOAD MODULE
+//*                    IN LKED.  ADDED GO.TESTFILE DD FOR THE
+//*                    FILE OPEN/CLOSE TEST CASE.
+//*   2026-08-09  JCF  ADDED PARM='HELLO, WORLD' TO THE GO STEP.
+//*                    HELLO NOW REQUIRES A PARM AND FAILS WITH RC=4
+//*                    IF IT IS MISSING OR BLANK.
+//*   2026-08-09  JCF  REALIGNED THE CARDIN CARD SO THE AS-OF DATE
+//*                    STARTS IN COLUMN 41 TO MATCH CTL-AS-OF-DATE
+//*                    IN CTLCARD; IT WAS FALLING IN THE COPYBOOK'S
+//*                    FILLER AND COMING OUT AS SPACES.
+//*   2026-08-09  JCF  CORRECTED COBSUB/LKED/GO'S COND= TESTS FROM
+//*                    LT TO GE.  AS LT THEY BYPASSED EACH STEP
+//*                    WHENEVER THE PRIOR STEP SUCCEEDED, SO THE
+//*                    JOB NEVER LINKED OR RAN ON A NORMAL GOOD
+//*                    COMPILE.
+//*   2026-08-09  JCF  CORRECTED COBSUB/LKED/GO'S COND= TESTS AGAIN,
+//*                    GE TO GT.  AT GE A PLAIN COMPILER WARNING
+//*                    (RC=4) BYPASSED LKED AND GO WHILE NOTIFCHK'S
+//*                    OWN RC > 4 TEST STAYED FALSE, SO A WARNING
+//*                    COMPILE SKIPPED LINK-EDIT AND EXECUTION WITH
+//*                    NO ALERT RAISED.  GT LINES THE STEP-BYPASS
+//*                    BOUNDARY UP WITH NOTIFCHK'S SO THE TWO CAN
+//*                    NO LONGER DISAGREE.
+//********************************************************************
+//COB      EXEC PGM=IGYCRCTL,PARM='LIB,NODYNAM'
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSIN    DD DSN=SYS2.COBOL.SOURCE(HELLO),DISP=SHR
+//SYSLIB   DD DSN=SYS2.COPYLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(3,3))
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//COBSUB   EXEC PGM=IGYCRCTL,PARM='LIB,NODYNAM',COND=(4,GT,COB)
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSIN    DD DSN=SYS2.COBOL.SOURCE(HELOSUB),DISP=SHR
+//SYSLIB   DD DSN=SYS2.COPYLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(3,3))
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,COND=((4,GT,COB),(4,GT,COBSUB)),
+//             PARM='LIST,XREF'
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//         DD DSN=SYS1.LINKLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=SYS2.LOADLIB(HELLO),DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//*
+//GO       EXEC PGM=HELLO,PARM='HELLO, WORLD',
+//             COND=((4,GT,COB),(4,GT,COBSUB),(4,GT,LKED))
+//STEPLIB  DD DSN=SYS2.LOADLIB,DISP=SHR
+//CARDIN   DD *
+INSTALLATION VERIFICATION RUN           20260809TESTCOB2
+/*
+//SYSPRINT DD SYSOUT=A
+//AUDITLOG DD DSN=SYS2.HELLO.AUDITLOG,DISP=SHR
+//TESTFILE DD DSN=&&TESTFILE,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//NOTIFCHK IF (COB.RC > 4 OR COBSUB.RC > 4 OR LKED.RC > 4
+//            OR GO.RC > 4) THEN
+//NOTIFY   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=A
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+TESTCOB HELOWRLD STEPS FAILED - COMPILE, LINK-EDIT OR EXECUTION RC GT 4
+NOTIFY OPERATIONS - INSTALLATION VERIFICATION NOT CONFIRMED
+/*
+//SYSUT2   DD DSN=SYS2.OPS.ALERTS,DISP=MOD
+//NOTIFCHK ENDIF
+//
