@@ -0,0 +1,30 @@
+//DEFAUDIT JOB (SETUP),
+//             'DEFINE AUDITLOG',
+//             CLASS=A,
+//             MSGCLASS=H,
+//             MSGLEVEL=(1,1)
+//********************************************************************
+//*
+//* NAME: SYS2.JCLLIB(DEFAUDIT)
+//*
+//* DESC: ONE-TIME DEFINITION OF THE VSAM KSDS THAT HELLO WRITES AN
+//*       AUDIT RECORD TO EVERY TIME IT RUNS (SEE TESTCOB/HELOWRLD).
+//*       RUN ONCE PER LPAR/ENVIRONMENT BEFORE TESTCOB IS RUN THERE;
+//*       NOT PART OF THE REGULAR TESTCOB SCHEDULE.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  JCF  ORIGINAL JOB.
+//********************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=A
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(SYS2.HELLO.AUDITLOG)              -
+         INDEXED                                         -
+         KEYS(24 0)                                      -
+         RECORDSIZE(28 28)                                -
+         RECORDS(1000 500)                                -
+         FREESPACE(10 10) )                                -
+         DATA    (NAME(SYS2.HELLO.AUDITLOG.DATA))          -
+         INDEX   (NAME(SYS2.HELLO.AUDITLOG.INDEX))
+/*
+//
